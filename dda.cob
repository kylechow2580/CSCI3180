@@ -13,89 +13,176 @@
 
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.   ASSIGNMENT     
+       PROGRAM-ID.   ASSIGNMENT.
 
       *THIS PROGRAM IS (y,x) COORDDINATION.
       
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO DISK
+           SELECT INPUT-FILE ASSIGN DISK FROM INPUT-DATASET-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN DISK FROM OUTPUT-DATASET-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+           SELECT ERROR-FILE ASSIGN DISK FROM ERROR-DATASET-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+           SELECT POINTS-FILE ASSIGN DISK FROM POINTS-DATASET-NAME
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
-           SELECT OUTPUT-FILE ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUT-FILE
            LABEL RECORDS IS STANDARD
-           DATA RECORD IS OUTPUT-TABLE
-           VALUE OF FILE-ID IS "output.txt".
+           DATA RECORD IS OUTPUT-TABLE.
        01 OUTPUT-TABLE.
-           03 ROW PIC X(79).
+           03 ROW PIC X(100).
+       FD ERROR-FILE
+           LABEL RECORDS IS STANDARD
+           DATA RECORD IS ERROR-LINE.
+       01 ERROR-LINE.
+           03 ELINE PIC X(99).
+       FD POINTS-FILE
+           LABEL RECORDS IS STANDARD
+           DATA RECORD IS POINTS-LINE.
+       01 POINTS-LINE.
+           03 PLINE PIC X(99).
        FD INPUT-FILE
            LABEL RECORDS ARE STANDARD
-           DATA RECORD IS COORD
-           VALUE OF FILE-ID IS "input.txt".
+           DATA RECORD IS COORD.
        01 COORD.
            03 X-COORD PIC 99.
            03 SEP PIC X.
            03 Y-COORD PIC 99.
-                  
+           03 PEN-CODE PIC X.
+           03 MARKER PIC X.
+      *Alternate view of the 1st line in input.txt, which holds the
+      *point count instead of a coordinate; up to 3 digits wide so a
+      *run of a few hundred points can be declared.
+       01 HEADER-LINE.
+           03 HEADER-DIGIT-1 PIC 9.
+           03 HEADER-DIGIT-2 PIC 9.
+           03 HEADER-DIGIT-3 PIC 9.
+
        WORKING-STORAGE SECTION.
            01 FILE-STATUS PIC XX.
-           01 NUM-OF-POINTS PIC 99 VALUE 0.
+           01 ARG-NUM PIC 9 VALUE 0.
+           01 INPUT-DATASET-NAME PIC X(40) VALUE "input.txt".
+           01 OUTPUT-DATASET-NAME PIC X(40) VALUE "output.txt".
+           01 ERROR-DATASET-NAME PIC X(40) VALUE "error.txt".
+           01 POINTS-DATASET-NAME PIC X(40) VALUE "points.txt".
+           01 NUM-OF-POINTS PIC 999 VALUE 0.
            01 SLOPE PIC 99V999 VALUE 0.
            01 XCAL PIC 99 VALUE 0.
            01 YCAL PIC 99 VALUE 0.
-           01 LOOP-COUNT PIC 99 VALUE 0.
-           01 LOOP-COUNT-S PIC 99 VALUE 0.
-           01 LOOP-END PIC 99 VALUE 0.
+           01 LOOP-COUNT PIC 999 VALUE 0.
+           01 LOOP-COUNT-S PIC 999 VALUE 0.
+           01 LOOP-END PIC 999 VALUE 0.
            01 FUNC-LOOP-COUNT PIC 99 VALUE 0.
            01 FUNC-LOOP-END PIC 99 VALUE 0.
-           01 XCOORD PIC 99 VALUE 0.
-           01 YCOORD PIC 99 VALUE 0.
-           01 PASTXCOORD PIC 99 VALUE 0.
-           01 PASTYCOORD PIC 99 VALUE 0.
-           01 INNERX PIC 99 VALUE 0.
-           01 INNERY PIC 99 VALUE 0.
-           01 OUTERX PIC 99 VALUE 0.
-           01 OUTERY PIC 99 VALUE 0.
-           01 EVENT PIC 9 VALUE 0.
+           01 XCOORD PIC 999 VALUE 0.
+           01 YCOORD PIC 999 VALUE 0.
+           01 PASTXCOORD PIC 999 VALUE 0.
+           01 PASTYCOORD PIC 999 VALUE 0.
+           01 INNERX PIC 999 VALUE 0.
+           01 INNERY PIC 999 VALUE 0.
+           01 OUTERX PIC 999 VALUE 0.
+           01 OUTERY PIC 999 VALUE 0.
+           01 EVENT-CASE PIC 9 VALUE 0.
            01 STEP PIC 99V999 VALUE 0.
-           01 ANS PIC 99 VALUE 0.
-           01 NORMAL PIC 99 VALUE 0.
+           01 ANS PIC 999 VALUE 0.
+           01 NORMAL PIC 999 VALUE 0.
            01 TMP-PART PIC 99V99 VALUE 0.
-           01 DIGIT-NUM PIC 99 VALUE 0.
+           01 POINT-COUNT PIC 999 VALUE 0.
+           01 LEGEND-COUNT PIC 999 VALUE 0.
+           01 EXPORT-ROW PIC 999 VALUE 0.
+           01 MARKER-CHAR PIC X VALUE "*".
+           01 POINT-REJECT-FLAG PIC X VALUE SPACE.
+           01 ANCHOR-VALID-FLAG PIC X VALUE "Y".
+           01 CHECK-DUPLICATE-FLAG PIC X VALUE SPACE.
+           01 REJECT-REASON PIC X(20) VALUE SPACES.
+           01 POINT-LIST.
+               03 POINT-ENTRY OCCURS 999.
+                   05 POINT-X PIC 99.
+                   05 POINT-Y PIC 99.
            01 CHECK-TABLE.
-               03 Y-CHECK OCCURS 23.
-                   05 X-CHECK PIC X OCCURS 79.                  
+               03 Y-CHECK OCCURS 100.
+                   05 X-CHECK PIC X OCCURS 100.
 	         01 TMP.
                03 DIGIT PIC 9 OCCURS 2.
+           01 TMP-VALUE REDEFINES TMP PIC 99.
            01 TMP-SEP.
                03 TEMP PIC 9 OCCURS 5.
      
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+      *Run parameters, in order, let this run's 4 dataset names be
+      *overridden in place of the input.txt/output.txt/error.txt/
+      *points.txt defaults above; any parameter left off the command
+      *line leaves that dataset's default name untouched.
+           MOVE 1 TO ARG-NUM.
+           DISPLAY ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT INPUT-DATASET-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 2 TO ARG-NUM.
+           DISPLAY ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT OUTPUT-DATASET-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 3 TO ARG-NUM.
+           DISPLAY ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT ERROR-DATASET-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           MOVE 4 TO ARG-NUM.
+           DISPLAY ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT POINTS-DATASET-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+
            OPEN INPUT INPUT-FILE.
+           IF(FILE-STATUS NOT EQUAL 00 )
+              DISPLAY "FAIL TO OPEN INPUT-FILE (" INPUT-DATASET-NAME
+                  ") ERROR: " FILE-STATUS
+              STOP RUN.
            OPEN OUTPUT OUTPUT-FILE.
-             
-
            IF(FILE-STATUS NOT EQUAL 00 )
-              DISPLAY "FAIL TO OPEN FILE. ERROR: " FILE-STATUS
+              DISPLAY "FAIL TO OPEN OUTPUT-FILE (" OUTPUT-DATASET-NAME
+                  ") ERROR: " FILE-STATUS
+              STOP RUN.
+           OPEN OUTPUT ERROR-FILE.
+           IF(FILE-STATUS NOT EQUAL 00 )
+              DISPLAY "FAIL TO OPEN ERROR-FILE (" ERROR-DATASET-NAME
+                  ") ERROR: " FILE-STATUS
+              STOP RUN.
+           OPEN OUTPUT POINTS-FILE.
+           IF(FILE-STATUS NOT EQUAL 00 )
+              DISPLAY "FAIL TO OPEN POINTS-FILE (" POINTS-DATASET-NAME
+                  ") ERROR: " FILE-STATUS
               STOP RUN.
       *Initialize the content of 2d-table
            MOVE 0 TO LOOP-COUNT.
            PERFORM FOR-LOOP-INIT.
 
-      *Read the content in the 1st row in the input.txt
-           READ INPUT-FILE.       
-           MOVE X-COORD IN COORD TO TMP.
-           MOVE DIGIT(2) TO DIGIT-NUM.
-           IF DIGIT(1) NOT EQUAL SPACE
-               MOVE TMP TO DIGIT-NUM.        
-           MOVE DIGIT-NUM TO NUM-OF-POINTS.
+      *Read the content in the 1st row in the input.txt. This line is
+      *only the point count, so it is read through HEADER-LINE instead
+      *of COORD; a 2-digit legacy header (trailing byte still SPACE)
+      *is honoured the same as a full 3-digit one.
+           READ INPUT-FILE.
+           IF HEADER-DIGIT-3 NOT EQUAL SPACE
+               COMPUTE NUM-OF-POINTS = HEADER-DIGIT-1 * 100 +
+                   HEADER-DIGIT-2 * 10 + HEADER-DIGIT-3
+           ELSE
+               COMPUTE NUM-OF-POINTS = HEADER-DIGIT-1 * 10 +
+                   HEADER-DIGIT-2.
 
       *Read the first coordination in the input.txt
       *And mark it into the 2d-table      
@@ -103,31 +190,68 @@
            MOVE X-COORD IN COORD TO TMP.
            MOVE DIGIT(2) TO PASTXCOORD.
            IF DIGIT(1) NOT EQUAL SPACE
-               MOVE TMP TO PASTXCOORD.
+               MOVE TMP-VALUE TO PASTXCOORD.
            MOVE Y-COORD IN COORD TO TMP.
            MOVE DIGIT(2) TO PASTYCOORD.
            IF DIGIT(1) NOT EQUAL SPACE
-               MOVE TMP TO PASTYCOORD.           
-           ADD 1 TO PASTYCOORD.
-           ADD 1 TO PASTXCOORD.
-           MOVE 1 TO X-CHECK(PASTYCOORD, PASTXCOORD).
-           SUBTRACT 1 FROM PASTYCOORD.
-           SUBTRACT 1 FROM PASTXCOORD.
+               MOVE TMP-VALUE TO PASTYCOORD.
+
+      *Validate the starting coordinate before it ever reaches the grid.
+           MOVE PASTXCOORD TO XCOORD.
+           MOVE PASTYCOORD TO YCOORD.
+           MOVE "N" TO CHECK-DUPLICATE-FLAG.
+           PERFORM VALIDATE-POINT.
+
+      *A rejected opening point leaves no real anchor behind; flag it
+      *so the first accepted point afterward starts a fresh line
+      *instead of connecting back to the invalid coordinate.
+           IF(POINT-REJECT-FLAG EQUAL "Y")
+               MOVE "N" TO ANCHOR-VALID-FLAG
+           ELSE
+               MOVE "Y" TO ANCHOR-VALID-FLAG.
+
+      *A blank MARKER column (no 7th byte in the input line, or the
+      *byte left SPACE) keeps the original "*" look.
+           MOVE "*" TO MARKER-CHAR.
+           IF(MARKER IN COORD NOT EQUAL SPACE)
+               MOVE MARKER IN COORD TO MARKER-CHAR.
+
+           IF(POINT-REJECT-FLAG NOT EQUAL "Y")
+               ADD 1 TO PASTYCOORD
+               ADD 1 TO PASTXCOORD
+               MOVE MARKER-CHAR TO X-CHECK(PASTYCOORD, PASTXCOORD)
+               SUBTRACT 1 FROM PASTYCOORD
+               SUBTRACT 1 FROM PASTXCOORD.
+
+      *Keep a copy of every accepted point, in entry order, for the legend.
+           IF(POINT-REJECT-FLAG NOT EQUAL "Y")
+               ADD 1 TO POINT-COUNT
+               MOVE PASTXCOORD TO POINT-X(POINT-COUNT)
+               MOVE PASTYCOORD TO POINT-Y(POINT-COUNT).
 
       *Start reading the remaining coordination in the input.txt
            MOVE 1 TO LOOP-COUNT.
            MOVE NUM-OF-POINTS TO LOOP-END.
-           PERFORM FOR-LOOP-READ.
+           PERFORM FOR-LOOP-READ THRU FOR-LOOP-READ-CONTINUE.
 
       *Process which charactors are needed to output.
            MOVE 0 TO LOOP-COUNT.
            PERFORM FOR-LOOP-PROCESS.
 
+      *Export every plotted cell as a row,column pair to points.txt.
+           MOVE 0 TO LOOP-COUNT.
+           PERFORM FOR-LOOP-EXPORT.
+
+      *Print the legend (point count and coordinate list) ahead of the grid.
+           PERFORM FOR-LOOP-LEGEND.
+
       *Write the data to output.txt
-           MOVE 23 TO LOOP-COUNT.
+           MOVE 100 TO LOOP-COUNT.
            PERFORM FOR-LOOP-WRITE.
            
            CLOSE OUTPUT-FILE.
+           CLOSE ERROR-FILE.
+           CLOSE POINTS-FILE.
            CLOSE INPUT-FILE.
            STOP RUN.
 
@@ -136,13 +260,13 @@
            ADD 1 TO LOOP-COUNT.
            MOVE 0 TO LOOP-COUNT-S.
            PERFORM FOR-LOOP-INIT2.
-           IF(LOOP-COUNT < 23)
+           IF(LOOP-COUNT < 100)
            GO TO FOR-LOOP-INIT.
 
        FOR-LOOP-INIT2.
            ADD 1 TO LOOP-COUNT-S.
            MOVE 0 TO X-CHECK(LOOP-COUNT, LOOP-COUNT-S).
-           IF(LOOP-COUNT-S < 79)
+           IF(LOOP-COUNT-S < 100)
            GO TO FOR-LOOP-INIT2.
 
        FOR-LOOP-READ.
@@ -151,36 +275,71 @@
            MOVE X-COORD IN COORD TO TMP.
            MOVE DIGIT(2) TO XCOORD.
            IF DIGIT(1) NOT EQUAL SPACE
-               MOVE TMP TO XCOORD.
+               MOVE TMP-VALUE TO XCOORD.
            MOVE Y-COORD IN COORD TO TMP.
            MOVE DIGIT(2) TO YCOORD.
            IF DIGIT(1) NOT EQUAL SPACE
-               MOVE TMP TO YCOORD.           
+               MOVE TMP-VALUE TO YCOORD.
+
+      *Validate before this point ever reaches the grid: out-of-range
+      *and back-to-back duplicate coordinates are logged, not plotted.
+           MOVE "Y" TO CHECK-DUPLICATE-FLAG.
+           PERFORM VALIDATE-POINT.
+           IF(POINT-REJECT-FLAG EQUAL "Y")
+           GO TO FOR-LOOP-READ-TAIL.
+
+      *A blank MARKER column (no 7th byte in the input line, or the
+      *byte left SPACE) keeps the original "*" look.
+           MOVE "*" TO MARKER-CHAR.
+           IF(MARKER IN COORD NOT EQUAL SPACE)
+               MOVE MARKER IN COORD TO MARKER-CHAR.
+
            ADD 1 TO XCOORD.
            ADD 1 TO YCOORD.
            ADD 1 TO PASTYCOORD.
            ADD 1 TO PASTXCOORD.
-           MOVE 1 TO X-CHECK(YCOORD, XCOORD).
-           
+           MOVE MARKER-CHAR TO X-CHECK(YCOORD, XCOORD).
+
+      *PEN-CODE of "N" means pen-up: this point starts a new, separate
+      *line instead of connecting back to PASTXCOORD/PASTYCOORD.
+           IF(PEN-CODE EQUAL "N")
+           GO TO FOR-LOOP-READ-TAIL.
+
+      *PASTXCOORD/PASTYCOORD are not a real anchor when the opening
+      *point (or the point that would have become the anchor) was
+      *rejected; treat this point as a fresh start instead of drawing
+      *a segment back to the invalid coordinate, then let it stand as
+      *the anchor from here on.
+           IF(ANCHOR-VALID-FLAG EQUAL "N")
+               MOVE "Y" TO ANCHOR-VALID-FLAG
+               GO TO FOR-LOOP-READ-TAIL.
+
            COMPUTE XCAL = (XCOORD - PASTXCOORD).
            COMPUTE YCAL = (YCOORD - PASTYCOORD).
+
+      *A vertical run has no slope to speak of, so draw it straight
+      *down through the INNERY/OUTERY range instead of dividing by XCAL.
+           IF(XCAL EQUAL 0)
+               PERFORM VERTICAL-LINE-CASE
+               GO TO FOR-LOOP-READ-TAIL.
+
            COMPUTE SLOPE = YCAL / XCAL.
-           
+
            MOVE 0 TO INNERX.
            MOVE 0 TO INNERY.
            MOVE 0 TO OUTERX.
            MOVE 0 TO OUTERY.
-           MOVE 0 TO EVENT.
+           MOVE 0 TO EVENT-CASE.
 
       *The following 6 if-statement determine the position for calculation
            IF(XCOORD > PASTXCOORD AND YCOORD > PASTYCOORD OR SLOPE = 0)
-               MOVE 1 TO EVENT
+               MOVE 1 TO EVENT-CASE
                MOVE XCOORD TO OUTERX
                MOVE YCOORD TO OUTERY
                MOVE PASTXCOORD TO INNERX
                MOVE PASTYCOORD TO INNERY.
            IF(XCOORD < PASTXCOORD AND YCOORD < PASTYCOORD OR SLOPE = 0)
-               MOVE 1 TO EVENT
+               MOVE 1 TO EVENT-CASE
                MOVE PASTXCOORD TO OUTERX
                MOVE PASTYCOORD TO OUTERY
                MOVE XCOORD TO INNERX
@@ -196,13 +355,13 @@
                MOVE PASTXCOORD TO OUTERX
                MOVE PASTYCOORD TO OUTERY.
            IF(XCOORD < PASTXCOORD AND YCOORD > PASTYCOORD)
-               MOVE 2 TO EVENT
+               MOVE 2 TO EVENT-CASE
                MOVE XCOORD TO OUTERX
                MOVE YCOORD TO OUTERY
                MOVE PASTXCOORD TO INNERX
                MOVE PASTYCOORD TO INNERY.
            IF(XCOORD > PASTXCOORD AND YCOORD < PASTYCOORD)
-               MOVE 2 TO EVENT
+               MOVE 2 TO EVENT-CASE
                MOVE XCOORD TO INNERX
                MOVE YCOORD TO INNERY
                MOVE PASTXCOORD TO OUTERX
@@ -213,40 +372,160 @@
                MOVE 0 TO FUNC-LOOP-COUNT
                COMPUTE FUNC-LOOP-END = OUTERY - INNERY
                PERFORM LEFT-TO-RIGHT-CASE2.
-           IF((SLOPE < 1 OR SLOPE = 1) AND EVENT = 2)
+           IF((SLOPE < 1 OR SLOPE = 1) AND EVENT-CASE = 2)
                MOVE 0 TO FUNC-LOOP-COUNT
                COMPUTE FUNC-LOOP-END = INNERX - OUTERX
                PERFORM RIGHT-TO-LEFT-CASE1.
-           IF(SLOPE > 1 AND EVENT = 2)
+           IF(SLOPE > 1 AND EVENT-CASE = 2)
                MOVE 0 TO FUNC-LOOP-COUNT
                COMPUTE FUNC-LOOP-END = OUTERY - INNERY
                PERFORM RIGHT-TO-LEFT-CASE2.
-           IF((SLOPE < 1 OR SLOPE = 1) AND EVENT = 1)
+           IF((SLOPE < 1 OR SLOPE = 1) AND EVENT-CASE = 1)
                MOVE 0 TO FUNC-LOOP-COUNT
                COMPUTE FUNC-LOOP-END = OUTERX - INNERX
                PERFORM LEFT-TO-RIGHT-CASE1.         
-           IF(SLOPE > 1 AND EVENT = 1)
+           IF(SLOPE > 1 AND EVENT-CASE = 1)
                MOVE 0 TO FUNC-LOOP-COUNT
                COMPUTE FUNC-LOOP-END = OUTERY - INNERY
-               PERFORM LEFT-TO-RIGHT-CASE2.   
+               PERFORM LEFT-TO-RIGHT-CASE2.
 
+       FOR-LOOP-READ-TAIL.
+      *A rejected point was never shifted into 1-based subscript form,
+      *so its bookkeeping is skipped rather than undone.
+           IF(POINT-REJECT-FLAG EQUAL "Y")
+           GO TO FOR-LOOP-READ-CONTINUE.
            SUBTRACT 1 FROM PASTYCOORD.
            SUBTRACT 1 FROM PASTXCOORD.
            SUBTRACT 1 FROM YCOORD.
            SUBTRACT 1 FROM XCOORD.
+           ADD 1 TO POINT-COUNT.
+           MOVE XCOORD TO POINT-X(POINT-COUNT).
+           MOVE YCOORD TO POINT-Y(POINT-COUNT).
            MOVE XCOORD TO PASTXCOORD.
-           MOVE YCOORD TO PASTYCOORD.   
+           MOVE YCOORD TO PASTYCOORD.
+       FOR-LOOP-READ-CONTINUE.
            IF(LOOP-COUNT < LOOP-END)
            GO TO FOR-LOOP-READ.
 
+      *The following 2 function scan the finished grid and write every
+      *plotted cell (any marker character, not just "*") to points.txt
+      *as a row,column pair.
+       FOR-LOOP-EXPORT.
+           ADD 1 TO LOOP-COUNT.
+           MOVE 0 TO LOOP-COUNT-S.
+           PERFORM FOR-LOOP-EXPORT2.
+           IF(LOOP-COUNT < 100)
+           GO TO FOR-LOOP-EXPORT.
+
+       FOR-LOOP-EXPORT2.
+           ADD 1 TO LOOP-COUNT-S.
+           IF(X-CHECK(LOOP-COUNT, LOOP-COUNT-S) NOT EQUAL " " AND
+                   X-CHECK(LOOP-COUNT, LOOP-COUNT-S) NOT EQUAL "+" AND
+                   X-CHECK(LOOP-COUNT, LOOP-COUNT-S) NOT EQUAL "|" AND
+                   X-CHECK(LOOP-COUNT, LOOP-COUNT-S) NOT EQUAL "-")
+               MOVE LOOP-COUNT TO EXPORT-ROW
+               MOVE SPACES TO PLINE
+               STRING EXPORT-ROW DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   LOOP-COUNT-S DELIMITED BY SIZE
+                   INTO PLINE
+               WRITE POINTS-LINE.
+           IF(LOOP-COUNT-S < 100)
+           GO TO FOR-LOOP-EXPORT2.
+
+      *The following 2 function validate a coordinate (currently held in
+      *XCOORD/YCOORD) before it is plotted, and log any reject to
+      *error.txt instead of letting it corrupt the grid.
+       VALIDATE-POINT.
+           MOVE SPACE TO POINT-REJECT-FLAG.
+           MOVE SPACES TO REJECT-REASON.
+           IF(XCOORD > 99 OR YCOORD > 99)
+               MOVE "Y" TO POINT-REJECT-FLAG
+               MOVE "OUT OF RANGE" TO REJECT-REASON.
+           IF(POINT-REJECT-FLAG NOT EQUAL "Y" AND CHECK-DUPLICATE-FLAG
+                   EQUAL "Y" AND XCOORD EQUAL PASTXCOORD AND YCOORD
+                   EQUAL PASTYCOORD)
+               MOVE "Y" TO POINT-REJECT-FLAG
+               MOVE "DUPLICATE POINT" TO REJECT-REASON.
+      *MARKER is drawn verbatim into X-CHECK, so a marker that collides
+      *with a sentinel/border character (the untouched-cell "0", or the
+      *background/axis " "/"+"/"-"/"|") would corrupt the grid or drop
+      *out of FOR-LOOP-EXPORT2's plotted-cell scan; reject it up front
+      *instead. A blank MARKER column (SPACE) just means "use the
+      *default *" and is not a collision.
+           IF(POINT-REJECT-FLAG NOT EQUAL "Y" AND MARKER IN COORD
+                   NOT EQUAL SPACE AND (MARKER IN COORD EQUAL "0" OR
+                   MARKER IN COORD EQUAL "+" OR MARKER IN COORD EQUAL
+                   "-" OR MARKER IN COORD EQUAL "|"))
+               MOVE "Y" TO POINT-REJECT-FLAG
+               MOVE "RESERVED MARKER" TO REJECT-REASON.
+           IF(POINT-REJECT-FLAG EQUAL "Y")
+               PERFORM WRITE-REJECT-LINE.
+
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO ELINE.
+           STRING "REJECTED " DELIMITED BY SIZE
+               XCOORD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               YCOORD DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               REJECT-REASON DELIMITED BY SIZE
+               INTO ELINE.
+           WRITE ERROR-LINE.
+
+      *The following 2 function handle a vertical run (XCAL = 0), where
+      *SLOPE has no meaning and the point is plotted straight down.
+       VERTICAL-LINE-CASE.
+           IF(YCOORD > PASTYCOORD)
+               MOVE PASTYCOORD TO INNERY
+               MOVE YCOORD TO OUTERY.
+           IF(YCOORD < PASTYCOORD)
+               MOVE YCOORD TO INNERY
+               MOVE PASTYCOORD TO OUTERY.
+           MOVE 0 TO FUNC-LOOP-COUNT.
+           COMPUTE FUNC-LOOP-END = OUTERY - INNERY.
+           PERFORM VERTICAL-LINE-DRAW.
+
+       VERTICAL-LINE-DRAW.
+           ADD 1 TO FUNC-LOOP-COUNT.
+           COMPUTE NORMAL = INNERY + FUNC-LOOP-COUNT.
+           MOVE MARKER-CHAR TO X-CHECK(NORMAL, XCOORD).
+           IF(FUNC-LOOP-COUNT < FUNC-LOOP-END)
+           GO TO VERTICAL-LINE-DRAW.
+
+      *The following 2 function print the legend above the grid:
+      *the point count, then the coordinate list in entry order.
+      *POINT-COUNT (not NUM-OF-POINTS) drives this, since a rejected
+      *coordinate is logged to error.txt and never added to POINT-LIST.
+       FOR-LOOP-LEGEND.
+           MOVE SPACES TO ROW.
+           STRING "POINTS " DELIMITED BY SIZE
+               POINT-COUNT DELIMITED BY SIZE
+               INTO ROW.
+           WRITE OUTPUT-TABLE.
+           MOVE 0 TO LEGEND-COUNT.
+           IF(POINT-COUNT > 0)
+               PERFORM FOR-LOOP-LEGEND-LIST.
+
+       FOR-LOOP-LEGEND-LIST.
+           ADD 1 TO LEGEND-COUNT.
+           MOVE SPACES TO ROW.
+           STRING POINT-X(LEGEND-COUNT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               POINT-Y(LEGEND-COUNT) DELIMITED BY SIZE
+               INTO ROW.
+           WRITE OUTPUT-TABLE.
+           IF(LEGEND-COUNT < POINT-COUNT)
+           GO TO FOR-LOOP-LEGEND-LIST.
+
       *The following 2 function filter the charactors
        FOR-LOOP-PROCESS.
            ADD 1 TO LOOP-COUNT.           
            IF(X-CHECK(1, 1) EQUAL 0)
                MOVE "+" TO X-CHECK(1, 1).
            MOVE 0 TO LOOP-COUNT-S.
-           PERFORM FOR-LOOP-PROCESS2.          
-           IF(LOOP-COUNT < 23)
+           PERFORM FOR-LOOP-PROCESS2.
+           IF(LOOP-COUNT < 100)
            GO TO FOR-LOOP-PROCESS.
        FOR-LOOP-PROCESS2.
            ADD 1 TO LOOP-COUNT-S.
@@ -254,11 +533,9 @@
                MOVE "|" TO X-CHECK(LOOP-COUNT, 1).
            IF(X-CHECK(1, LOOP-COUNT-S) EQUAL 0)
                MOVE "-" TO X-CHECK(1, LOOP-COUNT-S).
-           IF(X-CHECK(LOOP-COUNT, LOOP-COUNT-S) EQUAL "1")
-               MOVE "*" TO X-CHECK(LOOP-COUNT, LOOP-COUNT-S).
            IF(X-CHECK(LOOP-COUNT, LOOP-COUNT-S) EQUAL 0)
-               MOVE " " TO X-CHECK(LOOP-COUNT, LOOP-COUNT-S).                     
-           IF(LOOP-COUNT-S < 79)
+               MOVE " " TO X-CHECK(LOOP-COUNT, LOOP-COUNT-S).
+           IF(LOOP-COUNT-S < 100)
            GO TO FOR-LOOP-PROCESS2.
 
       *The following 4 function is based on direction and slope
@@ -267,7 +544,7 @@
            COMPUTE STEP  = SLOPE * FUNC-LOOP-COUNT.
            COMPUTE ANS ROUNDED = STEP + INNERY.
            COMPUTE NORMAL = INNERX - FUNC-LOOP-COUNT.
-           MOVE "*" TO X-CHECK(ANS, NORMAL).       
+           MOVE MARKER-CHAR TO X-CHECK(ANS, NORMAL).
            IF(FUNC-LOOP-COUNT < FUNC-LOOP-END)
            GO TO RIGHT-TO-LEFT-CASE1.
 
@@ -276,7 +553,7 @@
            COMPUTE STEP = 1 / SLOPE * FUNC-LOOP-COUNT.
            COMPUTE ANS ROUNDED = INNERX - STEP.
            COMPUTE NORMAL = INNERY + FUNC-LOOP-COUNT.
-           MOVE "*" TO X-CHECK(NORMAL, ANS).          
+           MOVE MARKER-CHAR TO X-CHECK(NORMAL, ANS).
            IF(FUNC-LOOP-COUNT < FUNC-LOOP-END)
            GO TO RIGHT-TO-LEFT-CASE2.
 
@@ -285,7 +562,7 @@
            COMPUTE STEP = SLOPE * FUNC-LOOP-COUNT.
            COMPUTE ANS ROUNDED = STEP + INNERY.
            COMPUTE NORMAL = INNERX + FUNC-LOOP-COUNT.
-           MOVE "*" TO X-CHECK(ANS, NORMAL).           
+           MOVE MARKER-CHAR TO X-CHECK(ANS, NORMAL).
            IF(FUNC-LOOP-COUNT < FUNC-LOOP-END)
            GO TO LEFT-TO-RIGHT-CASE1.
 
@@ -294,7 +571,7 @@
            COMPUTE STEP = 1 / SLOPE * FUNC-LOOP-COUNT.
            COMPUTE ANS ROUNDED = STEP + INNERX.
            COMPUTE NORMAL = INNERY + FUNC-LOOP-COUNT.
-           MOVE "*" TO X-CHECK(NORMAL, ANS).           
+           MOVE MARKER-CHAR TO X-CHECK(NORMAL, ANS).
            IF(FUNC-LOOP-COUNT < FUNC-LOOP-END)
            GO TO LEFT-TO-RIGHT-CASE2.
            
